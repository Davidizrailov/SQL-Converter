@@ -1,16 +1,184 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LegacyTest.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+           SELECT AUTH-OPERATOR-FILE ASSIGN TO "AUTHOPS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTHOPS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-NUM1           PIC S9(7)V99.
+           05 TRANS-NUM2           PIC S9(7)V99.
+           05 TRANS-OP             PIC X.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RESULT-NUM1          PIC S9(7)V99.
+           05 RESULT-NUM2          PIC S9(7)V99.
+           05 RESULT-OP            PIC X.
+           05 RESULT-VALUE         PIC S9(7)V99.
+           05 RESULT-STATUS        PIC X(8).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-NUM1            PIC S9(7)V99.
+           05 AUDIT-NUM2            PIC S9(7)V99.
+           05 AUDIT-OP              PIC X.
+           05 AUDIT-RESULT          PIC S9(7)V99.
+           05 AUDIT-STATUS          PIC X(8).
+           05 AUDIT-TIMESTAMP       PIC X(21).
+           05 AUDIT-OPERATOR-ID     PIC X(8).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD      PIC 9(7).
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-RECORD.
+           05 GL-OP                 PIC X.
+           05 GL-NUM1                PIC S9(7)V99.
+           05 GL-NUM2                PIC S9(7)V99.
+           05 GL-RESULT              PIC S9(7)V99.
+           05 GL-OPERATOR-ID          PIC X(8).
+
+       FD  AUTH-OPERATOR-FILE.
+       01  AUTH-OPERATOR-RECORD.
+           05 AUTH-OPERATOR-ID-REC  PIC X(8).
+
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER1          PIC 9(5) VALUE 0.
-       01 WS-NUMBER2          PIC 9(5) VALUE 0.
-       01 WS-RESULT           PIC 9(5).
+       01 WS-NUMBER1          PIC S9(7)V99 VALUE 0.
+       01 WS-NUMBER2          PIC S9(7)V99 VALUE 0.
+       01 WS-RESULT           PIC S9(7)V99.
        01 WS-CHOICE           PIC X VALUE ' '.
        01 WS-CONTINUE         PIC X VALUE 'Y'.
+       01 WS-RUN-MODE         PIC X VALUE 'I'.
+       01 WS-EOF-TRANS        PIC X VALUE 'N'.
+           88 EOF-TRANS           VALUE 'Y'.
+       01 WS-LAST-STATUS      PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-TRANS-FILE-STATUS PIC XX VALUE "00".
+       01 WS-COUNT-ADD        PIC 9(5) VALUE 0.
+       01 WS-COUNT-SUB        PIC 9(5) VALUE 0.
+       01 WS-COUNT-MUL        PIC 9(5) VALUE 0.
+       01 WS-COUNT-DIV        PIC 9(5) VALUE 0.
+       01 WS-COUNT-INVALID    PIC 9(5) VALUE 0.
+       01 WS-COUNT-REJECT     PIC 9(5) VALUE 0.
+       01 WS-COUNT-DIVZERO    PIC 9(5) VALUE 0.
+       01 WS-COUNT-REM        PIC 9(5) VALUE 0.
+       01 WS-COUNT-PCT        PIC 9(5) VALUE 0.
+       01 WS-CKPT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-RECORD-COUNT     PIC 9(7) VALUE 0.
+       01 WS-LAST-CHECKPOINT  PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+       01 WS-RESULT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-GRAND-TOTAL      PIC S9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-OVERFLOW PIC X VALUE 'N'.
+           88 GRAND-TOTAL-OVERFLOWED  VALUE 'Y'.
+       01 WS-GL-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-OPERATOR-ID      PIC X(8) VALUE SPACES.
+       01 WS-OPERATOR-VALID   PIC X VALUE 'N'.
+           88 OPERATOR-IS-VALID   VALUE 'Y'.
+       01 WS-AUTH-IDX         PIC 9(3) VALUE 0.
+       01 WS-AUTH-OP-COUNT    PIC 9(3) VALUE 0.
+       01 WS-AUTH-OP-MAX      PIC 9(3) VALUE 50.
+       01 WS-AUTHOPS-FILE-STATUS PIC XX VALUE "00".
+       01 WS-AUTH-EOF         PIC X VALUE 'N'.
+           88 EOF-AUTH-OPS        VALUE 'Y'.
+       01 WS-AUTH-OPERATOR-TABLE.
+           05 WS-AUTH-OP-ENTRY PIC X(8) OCCURS 50 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM LOAD-AUTH-OPERATORS-PARA
+
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+
+           PERFORM VALIDATE-OPERATOR-PARA
+
+           IF NOT OPERATOR-IS-VALID
+               DISPLAY "OPERATOR ID NOT AUTHORIZED. RUN DENIED."
+           ELSE
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+
+               OPEN EXTEND GL-INTERFACE-FILE
+               IF WS-GL-FILE-STATUS = "35"
+                   OPEN OUTPUT GL-INTERFACE-FILE
+               END-IF
+
+               DISPLAY "RUN MODE (I-INTERACTIVE, B-BATCH): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RUN-MODE
+
+               IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+                   PERFORM BATCH-PARA
+               ELSE
+                   PERFORM INTERACTIVE-PARA
+               END-IF
+
+               CLOSE AUDIT-LOG-FILE
+               CLOSE GL-INTERFACE-FILE
+
+               PERFORM SUMMARY-PARA
+           END-IF
+
+           STOP RUN.
+
+       LOAD-AUTH-OPERATORS-PARA.
+           OPEN INPUT AUTH-OPERATOR-FILE
+           IF WS-AUTHOPS-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: AUTHORIZED OPERATOR LIST AUTHOPS.DAT "
+                   "NOT FOUND - NO OPERATORS WILL BE AUTHORIZED"
+           ELSE
+               PERFORM UNTIL EOF-AUTH-OPS
+                   READ AUTH-OPERATOR-FILE
+                       AT END
+                           MOVE 'Y' TO WS-AUTH-EOF
+                       NOT AT END
+                           IF AUTH-OPERATOR-ID-REC NOT = SPACES
+                               AND WS-AUTH-OP-COUNT < WS-AUTH-OP-MAX
+                               ADD 1 TO WS-AUTH-OP-COUNT
+                               MOVE AUTH-OPERATOR-ID-REC TO
+                                   WS-AUTH-OP-ENTRY(WS-AUTH-OP-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUTH-OPERATOR-FILE
+           END-IF.
+
+       VALIDATE-OPERATOR-PARA.
+           MOVE 'N' TO WS-OPERATOR-VALID
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+               UNTIL WS-AUTH-IDX > WS-AUTH-OP-COUNT
+               IF WS-OPERATOR-ID = WS-AUTH-OP-ENTRY(WS-AUTH-IDX)
+                   MOVE 'Y' TO WS-OPERATOR-VALID
+               END-IF
+           END-PERFORM.
+
+       INTERACTIVE-PARA.
            PERFORM UNTIL WS-CONTINUE NOT = 'Y'
                DISPLAY "ENTER FIRST NUMBER: " WITH NO ADVANCING
                ACCEPT WS-NUMBER1
@@ -18,31 +186,242 @@
                DISPLAY "ENTER SECOND NUMBER: " WITH NO ADVANCING
                ACCEPT WS-NUMBER2
 
-               DISPLAY "CHOOSE OPERATION: A-ADD S-SUBTRACT M-MULTIPLY D-DIVIDE"
+               DISPLAY "CHOOSE OPERATION: A-ADD S-SUBTRACT "
+                   "M-MULTIPLY D-DIVIDE R-REMAINDER "
+                   "P-PERCENTAGE-OF"
                ACCEPT WS-CHOICE
 
-               IF WS-CHOICE = 'A'
+               PERFORM CALC-PARA
+
+               DISPLAY "DO YOU WANT TO CONTINUE? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONTINUE
+           END-PERFORM.
+
+       BATCH-PARA.
+           PERFORM READ-CHECKPOINT-PARA
+
+           OPEN INPUT TRANS-FILE
+
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: TRANSACTION FILE TRANSIN.DAT NOT "
+                   "AVAILABLE (STATUS=" WS-TRANS-FILE-STATUS
+                   ") - BATCH RUN ABORTED"
+           ELSE
+               IF WS-LAST-CHECKPOINT > 0
+                   OPEN EXTEND RESULT-FILE
+                   IF WS-RESULT-FILE-STATUS = "35"
+                       OPEN OUTPUT RESULT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+
+               READ TRANS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRANS
+               END-READ
+
+               PERFORM UNTIL EOF-TRANS
+                   ADD 1 TO WS-RECORD-COUNT
+
+                   IF WS-RECORD-COUNT > WS-LAST-CHECKPOINT
+                       MOVE TRANS-NUM1 TO WS-NUMBER1
+                       MOVE TRANS-NUM2 TO WS-NUMBER2
+                       MOVE TRANS-OP TO WS-CHOICE
+
+                       PERFORM CALC-PARA
+
+                       MOVE WS-NUMBER1 TO RESULT-NUM1
+                       MOVE WS-NUMBER2 TO RESULT-NUM2
+                       MOVE WS-CHOICE TO RESULT-OP
+                       MOVE WS-LAST-STATUS TO RESULT-STATUS
+                       IF WS-LAST-STATUS = "OK"
+                           MOVE WS-RESULT TO RESULT-VALUE
+                       ELSE
+                           MOVE 0 TO RESULT-VALUE
+                       END-IF
+                       WRITE RESULT-RECORD
+
+                       IF FUNCTION MOD(WS-RECORD-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-PARA
+                       END-IF
+                   END-IF
+
+                   READ TRANS-FILE
+                       AT END MOVE 'Y' TO WS-EOF-TRANS
+                   END-READ
+               END-PERFORM
+
+               PERFORM CLEAR-CHECKPOINT-PARA
+
+               CLOSE TRANS-FILE
+               CLOSE RESULT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = "00"
+                   MOVE CKPT-LAST-RECORD TO WS-LAST-CHECKPOINT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+           MOVE 0 TO CKPT-LAST-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CALC-PARA.
+           EVALUATE WS-CHOICE
+               WHEN 'A'
                    COMPUTE WS-RESULT = WS-NUMBER1 + WS-NUMBER2
-                   DISPLAY "RESULT: " WS-RESULT
-               ELSE IF WS-CHOICE = 'S'
+                       ON SIZE ERROR
+                           MOVE "REJECT" TO WS-LAST-STATUS
+                       NOT ON SIZE ERROR
+                           MOVE "OK" TO WS-LAST-STATUS
+                   END-COMPUTE
+               WHEN 'S'
                    COMPUTE WS-RESULT = WS-NUMBER1 - WS-NUMBER2
-                   DISPLAY "RESULT: " WS-RESULT
-               ELSE IF WS-CHOICE = 'M'
+                       ON SIZE ERROR
+                           MOVE "REJECT" TO WS-LAST-STATUS
+                       NOT ON SIZE ERROR
+                           MOVE "OK" TO WS-LAST-STATUS
+                   END-COMPUTE
+               WHEN 'M'
                    COMPUTE WS-RESULT = WS-NUMBER1 * WS-NUMBER2
-                   DISPLAY "RESULT: " WS-RESULT
-               ELSE IF WS-CHOICE = 'D'
+                       ON SIZE ERROR
+                           MOVE "REJECT" TO WS-LAST-STATUS
+                       NOT ON SIZE ERROR
+                           MOVE "OK" TO WS-LAST-STATUS
+                   END-COMPUTE
+               WHEN 'D'
                    IF WS-NUMBER2 = 0
-                       DISPLAY "DIVISION BY ZERO IS NOT ALLOWED"
+                       MOVE "DIVZERO" TO WS-LAST-STATUS
                    ELSE
-                       COMPUTE WS-RESULT = WS-NUMBER1 / WS-NUMBER2
-                       DISPLAY "RESULT: " WS-RESULT
+                       COMPUTE WS-RESULT ROUNDED =
+                           WS-NUMBER1 / WS-NUMBER2
+                           ON SIZE ERROR
+                               MOVE "REJECT" TO WS-LAST-STATUS
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-LAST-STATUS
+                       END-COMPUTE
                    END-IF
-               ELSE
-                   DISPLAY "INVALID CHOICE."
-               END-IF
+               WHEN 'R'
+                   IF WS-NUMBER2 = 0
+                       MOVE "DIVZERO" TO WS-LAST-STATUS
+                   ELSE
+                       COMPUTE WS-RESULT =
+                           FUNCTION MOD(WS-NUMBER1, WS-NUMBER2)
+                           ON SIZE ERROR
+                               MOVE "REJECT" TO WS-LAST-STATUS
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-LAST-STATUS
+                       END-COMPUTE
+                   END-IF
+               WHEN 'P'
+                   IF WS-NUMBER2 = 0
+                       MOVE "DIVZERO" TO WS-LAST-STATUS
+                   ELSE
+                       COMPUTE WS-RESULT ROUNDED =
+                           (WS-NUMBER1 / WS-NUMBER2) * 100
+                           ON SIZE ERROR
+                               MOVE "REJECT" TO WS-LAST-STATUS
+                           NOT ON SIZE ERROR
+                               MOVE "OK" TO WS-LAST-STATUS
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   MOVE "INVALID" TO WS-LAST-STATUS
+           END-EVALUATE
 
-               DISPLAY "DO YOU WANT TO CONTINUE? (Y/N): " WITH NO ADVANCING
-               ACCEPT WS-CONTINUE
-           END-PERFORM.
+           IF WS-RUN-MODE NOT = 'B' AND WS-RUN-MODE NOT = 'b'
+               EVALUATE WS-LAST-STATUS
+                   WHEN "OK"
+                       DISPLAY "RESULT: " WS-RESULT
+                   WHEN "REJECT"
+                       DISPLAY "REJECTED: RESULT OUT OF RANGE"
+                   WHEN "DIVZERO"
+                       DISPLAY "DIVISION BY ZERO IS NOT ALLOWED"
+                   WHEN "INVALID"
+                       DISPLAY "INVALID CHOICE."
+               END-EVALUATE
+           END-IF
 
-           STOP RUN.
+           PERFORM WRITE-AUDIT-PARA.
+
+       WRITE-AUDIT-PARA.
+           MOVE WS-NUMBER1 TO AUDIT-NUM1
+           MOVE WS-NUMBER2 TO AUDIT-NUM2
+           MOVE WS-CHOICE TO AUDIT-OP
+           MOVE WS-LAST-STATUS TO AUDIT-STATUS
+           IF WS-LAST-STATUS = "OK"
+               MOVE WS-RESULT TO AUDIT-RESULT
+           ELSE
+               MOVE 0 TO AUDIT-RESULT
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           WRITE AUDIT-RECORD
+
+           EVALUATE WS-CHOICE
+               WHEN 'A' ADD 1 TO WS-COUNT-ADD
+               WHEN 'S' ADD 1 TO WS-COUNT-SUB
+               WHEN 'M' ADD 1 TO WS-COUNT-MUL
+               WHEN 'D' ADD 1 TO WS-COUNT-DIV
+               WHEN 'R' ADD 1 TO WS-COUNT-REM
+               WHEN 'P' ADD 1 TO WS-COUNT-PCT
+           END-EVALUATE
+
+           EVALUATE WS-LAST-STATUS
+               WHEN "INVALID" ADD 1 TO WS-COUNT-INVALID
+               WHEN "REJECT"  ADD 1 TO WS-COUNT-REJECT
+               WHEN "DIVZERO" ADD 1 TO WS-COUNT-DIVZERO
+               WHEN "OK"
+                   ADD WS-RESULT TO WS-GRAND-TOTAL
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-GRAND-TOTAL-OVERFLOW
+                           DISPLAY "WARNING: GRAND TOTAL OVERFLOW - "
+                               "ACCUMULATION STOPPED"
+                   END-ADD
+           END-EVALUATE
+
+           IF WS-LAST-STATUS = "OK"
+               PERFORM WRITE-GL-PARA
+           END-IF.
+
+       WRITE-GL-PARA.
+           MOVE WS-CHOICE TO GL-OP
+           MOVE WS-NUMBER1 TO GL-NUM1
+           MOVE WS-NUMBER2 TO GL-NUM2
+           MOVE WS-RESULT TO GL-RESULT
+           MOVE WS-OPERATOR-ID TO GL-OPERATOR-ID
+           WRITE GL-RECORD.
+
+       SUMMARY-PARA.
+           DISPLAY "===== END OF RUN SUMMARY ====="
+           DISPLAY "ADD OPERATIONS:       " WS-COUNT-ADD
+           DISPLAY "SUBTRACT OPERATIONS:  " WS-COUNT-SUB
+           DISPLAY "MULTIPLY OPERATIONS:  " WS-COUNT-MUL
+           DISPLAY "DIVIDE OPERATIONS:    " WS-COUNT-DIV
+           DISPLAY "REMAINDER OPERATIONS: " WS-COUNT-REM
+           DISPLAY "PERCENTAGE OPERATIONS:" WS-COUNT-PCT
+           DISPLAY "DIVIDE BY ZERO:       " WS-COUNT-DIVZERO
+           DISPLAY "REJECTED (OUT-RANGE): " WS-COUNT-REJECT
+           DISPLAY "INVALID CHOICES:      " WS-COUNT-INVALID
+           DISPLAY "GRAND TOTAL:          " WS-GRAND-TOTAL
+           IF GRAND-TOTAL-OVERFLOWED
+               DISPLAY "WARNING: GRAND TOTAL OVERFLOWED DURING "
+                   "THIS RUN - VALUE ABOVE IS INCOMPLETE"
+           END-IF.
